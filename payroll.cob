@@ -0,0 +1,302 @@
+      *
+      *CSCI3180 Principles of Programming Languages
+      *
+      *--- Declaration ---
+      *
+      *I declare that the assignment here submitted is original
+      *except for source material explicitly acknowledged. I also
+      *acknowledge that I am aware of University policy and regulations
+      *on honesty in academic work, and of the disciplinary guidelines
+      *and procedures applicable to breaches of such policy
+      *and regulations, as contained in the website
+      *http://www.cuhk.edu.hk/policy/academichonesty/
+      *
+      *Assignment 1
+      *Name : Huzeyfe KIRAN
+      *Student ID : 1155104019
+      *Email Addr : 1155104019@link.cuhk.edu.hk
+      *
+      *Modification history
+      *2026-08-08 : payroll program added - turns the monthly
+      *             attendance counters (no-days-absent, fifteen_period,
+      *             overtime_work_hour) into a deduction/overtime
+      *             adjustment per employee.
+
+       identification division.
+       program-id. payroll.
+
+       environment division.
+       input-output section.
+       file-control.
+           select i-m-attendance-file
+               assign to 'monthly-attendancecob.txt'
+               organization is line sequential
+               file status is fs-m.
+      *employees.txt itself can go out of numeric order over time -
+      *empmaint.cob's add-employee only ever appends a new hire to
+      *the end of it. sorted once per run into i-employees-file below,
+      *the same SORT idiom atd.cob uses for its own day-attendance
+      *file, so match-and-write-payroll's lockstep merge against
+      *monthly-attendancecob.txt never again depends on employees.txt
+      *having been maintained in order by hand.
+           select i-employees-raw-file
+               assign to 'employees.txt'
+               organization is line sequential
+               file status is fs-raw.
+           select i-employees-file
+               assign to 'sorted-employees.txt'
+               organization is line sequential
+               file status is fs.
+           select o-payroll-file
+               assign to 'payroll-adjustment.txt'
+               organization is line sequential
+               file status is fs-pay.
+           select work-file-1
+               assign to 'temp.txt'
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd i-m-attendance-file.
+       01 pr-m-date-record.
+           02 pr-m-year pic 9999.
+           02 filler pic x(1).
+           02 pr-m-month pic 99.
+           02 pr-m-r-1 pic xx.
+       01 pr-m-staff-record.
+           02 pr-m-staff-number pic 9999.
+           02 pr-no-days-absent pic 999.
+           02 pr-fifteen-period pic 999.
+           02 pr-overtime-work-hour pic 999.
+           02 pr-m-r-2 pic xx.
+
+      *raw-staff-rec mirrors staff-rec byte for byte - it exists only
+      *so sort-employees-file has something to read employees.txt
+      *with, without the duplicate-data-name clash of giving a second
+      *FD the same 01-level field names as staff-rec below.
+       fd i-employees-raw-file.
+       01 raw-staff-rec.
+           02 raw-staff-number pic x(4).
+           02 raw-last-name pic x(10).
+           02 raw-first-name pic x(20).
+           02 raw-gender pic x(1).
+           02 raw-date-of-birth pic x(10).
+           02 raw-hiring-date pic x(10).
+           02 raw-department pic x(3).
+           02 raw-monthly-salary pic x(6).
+
+       fd i-employees-file.
+       01 staff-rec.
+           02 staff-number pic x(4).
+           02 last-name pic x(10).
+           02 first-name pic x(20).
+           02 gender pic x(1).
+           02 date-of-birth pic x(10).
+           02 hiring-date pic x(10).
+           02 department pic x(3).
+           02 monthly-salary pic x(6).
+
+       fd o-payroll-file.
+       01 payroll-record pic x(80).
+
+       sd work-file-1.
+       01 w-raw-staff-rec.
+           02 w-raw-staff-number pic x(4).
+           02 w-raw-last-name pic x(10).
+           02 w-raw-first-name pic x(20).
+           02 w-raw-gender pic x(1).
+           02 w-raw-date-of-birth pic x(10).
+           02 w-raw-hiring-date pic x(10).
+           02 w-raw-department pic x(3).
+           02 w-raw-monthly-salary pic x(6).
+
+       working-storage section.
+       01 fs-m pic 99.
+       01 fs pic 99.
+       01 fs-raw pic 99.
+       01 fs-pay pic 99.
+
+       01 constant-text-1 pic x(29)
+       value "Payroll Adjustment Schedule\r".
+       01 header-date.
+           02 constant-text-1-1 pic x(6) value "Date: ".
+           02 pr-header-year pic 9999.
+           02 filler pic x(1) value '-'.
+           02 pr-header-month pic 99.
+           02 filler pic xx value '\r'.
+       01 constant-text-2.
+           02 constant-text-2-1 pic x(13) value "Staff-ID Name".
+           02 constant-text-2-2 pic x(27) value spaces.
+           02 constant-text-2-3 pic x(30)
+               value "Deduction Overtime-Pay Net\r".
+
+       01 ws-employees.
+           02 ws-staff-number pic x(4).
+           02 ws-last-name pic x(10).
+           02 ws-first-name pic x(20).
+           02 ws-gender pic x(1).
+           02 ws-date-of-birth pic x(10).
+           02 ws-hiring-date pic x(10).
+           02 ws-department pic x(3).
+           02 ws-monthly-salary pic 9(6).
+
+       01 ws-mon-staff-number pic 9999.
+
+      *base pay figures derived from monthly-salary, used to turn the
+      *attendance counters into money.
+       01 ws-hourly-rate pic 9(5)v99.
+       01 ws-daily-rate pic 9(5)v99.
+       01 ws-quarter-rate pic 9(5)v99.
+
+       01 ws-deduction-amount pic 9(7)v99.
+       01 ws-overtime-pay pic 9(7)v99.
+       01 ws-net-adjustment pic s9(7)v99.
+
+       01 payroll-detail-line.
+           02 pd-staff-number pic x(4).
+           02 filler pic x(1) value space.
+           02 pd-last-name pic x(10).
+           02 filler pic x(1) value space.
+           02 pd-first-name pic x(14).
+           02 filler pic x(2) value space.
+           02 pd-deduction pic zzzzz9.99.
+           02 filler pic x(1) value space.
+           02 pd-overtime-pay pic zzzzz9.99.
+           02 filler pic x(1) value space.
+           02 pd-net-adjustment pic -zzzzz9.99.
+           02 filler pic xx value '\r'.
+
+       procedure division.
+       main-paragraph.
+           perform sort-employees-file.
+
+           open input i-m-attendance-file
+           open input i-employees-file
+           open output o-payroll-file
+
+           read i-m-attendance-file into pr-m-date-record
+               at end move 99 to fs-m
+           end-read
+
+           move pr-m-year to pr-header-year
+           move pr-m-month to pr-header-month
+           write payroll-record from constant-text-1
+           write payroll-record from header-date
+           write payroll-record from constant-text-2
+
+           perform read-next-employee
+           perform read-next-monthly-record
+           perform match-and-write-payroll
+
+           close i-m-attendance-file
+           close i-employees-file
+           close o-payroll-file
+           stop run.
+
+      *sort employees.txt into sorted-employees.txt once per run, the
+      *same SORT/SD/GIVING idiom atd.cob's own sort-day-file uses -
+      *every later read of i-employees-file then sees staff numbers
+      *in ascending order regardless of what order they were actually
+      *appended to employees.txt in.
+       sort-employees-file.
+           sort work-file-1 on ascending key w-raw-staff-number
+               using i-employees-raw-file giving i-employees-file.
+
+      *employees.txt and monthly-attendancecob.txt are both kept in
+      *ascending staff-number order, so a simple lockstep merge is
+      *enough - the same pattern atd.cob uses for the daily run. an
+      *employee with no row at all in monthly-attendancecob.txt (not
+      *yet on the roster when atd.cob last ran, or monthly-
+      *attendancecob.txt has simply run out while employees remain)
+      *still gets a payroll line, with every adjustment at zero,
+      *instead of silently dropping off the schedule.
+       match-and-write-payroll.
+           if fs is equal to 00 then
+               if fs-m is not equal to 00 then
+                   perform write-zero-payroll-detail
+                   perform read-next-employee
+                   perform match-and-write-payroll
+               else
+                   if ws-staff-number is equal to ws-mon-staff-number
+                       perform compute-payroll-adjustment
+                       perform write-payroll-detail
+                       perform read-next-employee
+                       perform read-next-monthly-record
+                       perform match-and-write-payroll
+                   else
+                       if ws-staff-number < ws-mon-staff-number
+                           perform write-zero-payroll-detail
+                           perform read-next-employee
+                       else
+                           perform read-next-monthly-record
+                       end-if
+                       perform match-and-write-payroll
+                   end-if
+               end-if
+           end-if.
+
+       read-next-employee.
+           if fs is equal to 00 then
+               read i-employees-file into staff-rec
+                   at end move 99 to fs
+               end-read
+               if fs is equal to 00 then
+                   move staff-number to ws-staff-number
+                   move last-name to ws-last-name
+                   move first-name to ws-first-name
+                   move department to ws-department
+                   move monthly-salary to ws-monthly-salary
+               end-if
+           end-if.
+
+       read-next-monthly-record.
+           if fs-m is equal to 00 then
+               read i-m-attendance-file into pr-m-staff-record
+                   at end move 99 to fs-m
+               end-read
+               if fs-m is equal to 00 then
+                   move pr-m-staff-number to ws-mon-staff-number
+               end-if
+           end-if.
+
+      *deduction = late quarter-hours at the quarter-hour rate, plus
+      *days absent at the daily rate; overtime is paid at 1.5x the
+      *hourly rate. a 22-day / 8-hour month is used to derive the
+      *hourly figure from monthly-salary, same as the printed report
+      *payroll used to compute this off by hand.
+       compute-payroll-adjustment.
+           compute ws-daily-rate rounded =
+               ws-monthly-salary / 22
+           compute ws-hourly-rate rounded =
+               ws-daily-rate / 8
+           compute ws-quarter-rate rounded =
+               ws-hourly-rate / 4
+
+           compute ws-deduction-amount rounded =
+               (pr-fifteen-period * ws-quarter-rate) +
+               (pr-no-days-absent * ws-daily-rate)
+
+           compute ws-overtime-pay rounded =
+               pr-overtime-work-hour * ws-hourly-rate * 1.5
+
+           compute ws-net-adjustment rounded =
+               ws-overtime-pay - ws-deduction-amount.
+
+      *no monthly-attendancecob.txt row for this employee this month -
+      *zero every adjustment rather than computing one.
+       write-zero-payroll-detail.
+           move 0 to ws-deduction-amount
+           move 0 to ws-overtime-pay
+           move 0 to ws-net-adjustment
+           perform write-payroll-detail.
+
+       write-payroll-detail.
+           move ws-staff-number to pd-staff-number
+           move ws-last-name to pd-last-name
+           move ws-first-name to pd-first-name
+           move ws-deduction-amount to pd-deduction
+           move ws-overtime-pay to pd-overtime-pay
+           move ws-net-adjustment to pd-net-adjustment
+           write payroll-record from payroll-detail-line.
+
+       end program payroll.
