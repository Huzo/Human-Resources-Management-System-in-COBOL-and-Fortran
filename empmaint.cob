@@ -0,0 +1,492 @@
+      *
+      *CSCI3180 Principles of Programming Languages
+      *
+      *--- Declaration ---
+      *
+      *I declare that the assignment here submitted is original
+      *except for source material explicitly acknowledged. I also
+      *acknowledge that I am aware of University policy and regulations
+      *on honesty in academic work, and of the disciplinary guidelines
+      *and procedures applicable to breaches of such policy
+      *and regulations, as contained in the website
+      *http://www.cuhk.edu.hk/policy/academichonesty/
+      *
+      *Assignment 1
+      *Name : Huzeyfe KIRAN
+      *Student ID : 1155104019
+      *Email Addr : 1155104019@link.cuhk.edu.hk
+      *
+      *Modification history
+      *2026-08-09 : employee master maintenance program added - lets
+      *             an operator add, update and deactivate rows in
+      *             employees.txt from a console menu instead of
+      *             hand-editing the file.
+
+       identification division.
+       program-id. empmaint.
+
+       environment division.
+       input-output section.
+       file-control.
+           select i-employees-file
+               assign to 'employees.txt'
+               organization is line sequential
+               file status is fs.
+           select o-employees-file
+               assign to 'employees-new.txt'
+               organization is line sequential
+               file status is fs-new.
+           select o-inactive-file
+               assign to 'inactive-employees.txt'
+               organization is line sequential
+               file status is fs-inactive.
+           select i-dept-control-file
+               assign to 'dept-control.txt'
+               organization is line sequential
+               file status is fs-ctl.
+
+       data division.
+       file section.
+       fd i-employees-file.
+       01 staff-rec.
+           02 staff-number pic x(4).
+           02 last-name pic x(10).
+           02 first-name pic x(20).
+           02 gender pic x(1).
+           02 date-of-birth pic x(10).
+           02 hiring-date pic x(10).
+           02 department pic x(3).
+           02 monthly-salary pic x(6).
+
+       fd o-employees-file.
+       01 new-staff-rec.
+           02 new-staff-number pic x(4).
+           02 new-last-name pic x(10).
+           02 new-first-name pic x(20).
+           02 new-gender pic x(1).
+           02 new-date-of-birth pic x(10).
+           02 new-hiring-date pic x(10).
+           02 new-department pic x(3).
+           02 new-monthly-salary pic x(6).
+
+       fd o-inactive-file.
+       01 inactive-staff-rec.
+           02 inactive-staff-number pic x(4).
+           02 inactive-last-name pic x(10).
+           02 inactive-first-name pic x(20).
+           02 inactive-gender pic x(1).
+           02 inactive-date-of-birth pic x(10).
+           02 inactive-hiring-date pic x(10).
+           02 inactive-department pic x(3).
+           02 inactive-monthly-salary pic x(6).
+
+       fd i-dept-control-file.
+       01 dept-control-rec.
+           02 dc-department pic x(3).
+           02 dc-late-hour pic 99.
+           02 dc-late-minute pic 99.
+           02 dc-overtime-hour pic 99.
+           02 dc-overtime-minute pic 99.
+
+       working-storage section.
+       01 fs pic 99.
+       01 fs-new pic 99.
+       01 fs-inactive pic 99.
+       01 fs-ctl pic 99.
+
+       01 ws-done pic x value 'N'.
+       01 ws-menu-choice pic x(1).
+       01 ws-found pic x value 'N'.
+       01 ws-valid pic x value 'Y'.
+      *scoped to one validate-department/validate-date-format call -
+      *ws-valid itself must only ever be cleared, never reset to 'Y',
+      *once it is tracking the whole field set, not just one field.
+       01 ws-step-valid pic x value 'Y'.
+
+      *list of department codes known to dept-control.txt - used to
+      *validate a department code on add/update. the list is optional,
+      *same as atd.cob's own use of dept-control.txt, so a shop that
+      *has not set it up yet is not blocked from adding employees.
+       01 ws-dc-count pic 99 value 0.
+       01 ws-dc-table.
+           05 ws-dc-department occurs 20 times pic x(3).
+       01 dc-idx pic 99.
+
+       01 ws-input-staff-number pic x(4).
+       01 ws-input-last-name pic x(10).
+       01 ws-input-first-name pic x(20).
+       01 ws-input-gender pic x(1).
+       01 ws-input-date-of-birth pic x(10).
+       01 ws-input-hiring-date pic x(10).
+       01 ws-input-department pic x(3).
+       01 ws-input-monthly-salary pic x(6).
+
+      *used to test whether a x(4)/x(6) field is all-digits before
+      *trusting it as a number.
+       01 ws-numeric-test pic 9(6).
+
+      *YYYY-MM-DD breakdown used by validate-date-format.
+       01 ws-date-check.
+           02 ws-date-year pic x(4).
+           02 filler pic x(1).
+           02 ws-date-month pic x(2).
+           02 filler pic x(1).
+           02 ws-date-day pic x(2).
+       01 ws-date-check-r redefines ws-date-check.
+           02 ws-date-year-n pic 9(4).
+           02 filler pic x(1).
+           02 ws-date-month-n pic 99.
+           02 filler pic x(1).
+           02 ws-date-day-n pic 99.
+
+       procedure division.
+       main-paragraph.
+           perform load-department-control-table.
+           display "Employee Master Maintenance".
+           perform until ws-done is equal to 'Y'
+               perform show-menu
+               perform read-menu-choice
+               if ws-menu-choice is equal to "1" then
+                   perform add-employee
+               end-if
+               if ws-menu-choice is equal to "2" then
+                   perform update-employee
+               end-if
+               if ws-menu-choice is equal to "3" then
+                   perform deactivate-employee
+               end-if
+               if ws-menu-choice is equal to "9" then
+                   move 'Y' to ws-done
+               end-if
+           end-perform.
+           stop run.
+
+       show-menu.
+           display " "
+           display "1. Add employee"
+           display "2. Update employee"
+           display "3. Deactivate employee"
+           display "9. Exit"
+           display "Choice: " with no advancing.
+
+       read-menu-choice.
+           accept ws-menu-choice from console.
+
+      ************************************************************
+      *add
+      ************************************************************
+
+       add-employee.
+           perform prompt-for-staff-number.
+           perform check-staff-number-unique.
+           if ws-found is equal to 'Y' then
+               display "Staff number already on file - not added."
+           else
+               perform prompt-for-employee-fields
+               if ws-valid is equal to 'Y' then
+                   move ws-input-staff-number to staff-number
+                   move ws-input-last-name to last-name
+                   move ws-input-first-name to first-name
+                   move ws-input-gender to gender
+                   move ws-input-date-of-birth to date-of-birth
+                   move ws-input-hiring-date to hiring-date
+                   move ws-input-department to department
+                   move ws-input-monthly-salary to monthly-salary
+                   open extend i-employees-file
+                   write staff-rec
+                   close i-employees-file
+                   display "Employee added."
+               end-if
+           end-if.
+
+       prompt-for-staff-number.
+           display "Staff number (4 digits): " with no advancing
+           accept ws-input-staff-number from console.
+
+       check-staff-number-unique.
+      *scan employees.txt once for a staff-number collision - same
+      *lockstep-by-key idea atd.cob and payroll.cob use when merging
+      *employees.txt against another file, just against a literal.
+           move 'N' to ws-found
+           open input i-employees-file
+           if fs is equal to 00 then
+               perform read-next-employee-for-lookup
+               perform until fs is not equal to 00
+                   if staff-number is equal to ws-input-staff-number
+                       move 'Y' to ws-found
+                   end-if
+                   perform read-next-employee-for-lookup
+               end-perform
+               close i-employees-file
+           end-if.
+
+       read-next-employee-for-lookup.
+           read i-employees-file into staff-rec
+               at end move 99 to fs
+           end-read.
+
+      ************************************************************
+      *update
+      ************************************************************
+
+       update-employee.
+           perform prompt-for-staff-number.
+           perform check-staff-number-unique.
+           if ws-found is equal to 'N' then
+               display "No employee with that staff number."
+           else
+               perform prompt-for-employee-fields
+               if ws-valid is equal to 'Y' then
+                   perform rewrite-employees-file-with-update
+                   display "Employee updated."
+               end-if
+           end-if.
+
+       rewrite-employees-file-with-update.
+      *employees.txt is line sequential, so a field can't be changed
+      *in place - stage every record into employees-new.txt, swapping
+      *in the new values for the matching staff number, the same way
+      *atd.cob's copy-monthly-file-forward stages a file across before
+      *copying it back over the original.
+           open input i-employees-file
+           open output o-employees-file
+           perform read-next-employee-for-lookup
+           perform until fs is not equal to 00
+               if staff-number is equal to ws-input-staff-number then
+                   move ws-input-staff-number to new-staff-number
+                   move ws-input-last-name to new-last-name
+                   move ws-input-first-name to new-first-name
+                   move ws-input-gender to new-gender
+                   move ws-input-date-of-birth
+                       to new-date-of-birth
+                   move ws-input-hiring-date to new-hiring-date
+                   move ws-input-department to new-department
+                   move ws-input-monthly-salary
+                       to new-monthly-salary
+               else
+                   move staff-number to new-staff-number
+                   move last-name to new-last-name
+                   move first-name to new-first-name
+                   move gender to new-gender
+                   move date-of-birth to new-date-of-birth
+                   move hiring-date to new-hiring-date
+                   move department to new-department
+                   move monthly-salary to new-monthly-salary
+               end-if
+               write new-staff-rec
+               perform read-next-employee-for-lookup
+           end-perform
+           close i-employees-file
+           close o-employees-file
+           perform copy-new-file-over-employees-file.
+
+       copy-new-file-over-employees-file.
+           open input o-employees-file
+           open output i-employees-file
+           perform read-next-new-record
+           perform until fs-new is not equal to 00
+               move new-staff-number to staff-number
+               move new-last-name to last-name
+               move new-first-name to first-name
+               move new-gender to gender
+               move new-date-of-birth to date-of-birth
+               move new-hiring-date to hiring-date
+               move new-department to department
+               move new-monthly-salary to monthly-salary
+               write staff-rec
+               perform read-next-new-record
+           end-perform
+           close o-employees-file
+           close i-employees-file.
+
+       read-next-new-record.
+           read o-employees-file into new-staff-rec
+               at end move 99 to fs-new
+           end-read.
+
+      ************************************************************
+      *deactivate
+      ************************************************************
+
+       deactivate-employee.
+      *deactivating moves the record out of employees.txt into
+      *inactive-employees.txt rather than tagging a status byte -
+      *every other program in the shop (atd.cob, payroll.cob) reads
+      *employees.txt as the active roster, so this is the only change
+      *that takes effect for them without having to touch either one.
+           perform prompt-for-staff-number.
+           perform check-staff-number-unique.
+           if ws-found is equal to 'N' then
+               display "No employee with that staff number."
+           else
+               perform rewrite-employees-file-without-match
+               display "Employee deactivated."
+           end-if.
+
+       rewrite-employees-file-without-match.
+           open input i-employees-file
+           open output o-employees-file
+           open extend o-inactive-file
+           if fs-inactive is not equal to 00 then
+      *inactive-employees.txt does not exist yet - create it.
+               open output o-inactive-file
+           end-if
+           perform read-next-employee-for-lookup
+           perform until fs is not equal to 00
+               if staff-number is equal to ws-input-staff-number then
+                   move staff-number to inactive-staff-number
+                   move last-name to inactive-last-name
+                   move first-name to inactive-first-name
+                   move gender to inactive-gender
+                   move date-of-birth to inactive-date-of-birth
+                   move hiring-date to inactive-hiring-date
+                   move department to inactive-department
+                   move monthly-salary to inactive-monthly-salary
+                   write inactive-staff-rec
+               else
+                   move staff-number to new-staff-number
+                   move last-name to new-last-name
+                   move first-name to new-first-name
+                   move gender to new-gender
+                   move date-of-birth to new-date-of-birth
+                   move hiring-date to new-hiring-date
+                   move department to new-department
+                   move monthly-salary to new-monthly-salary
+                   write new-staff-rec
+               end-if
+               perform read-next-employee-for-lookup
+           end-perform
+           close i-employees-file
+           close o-employees-file
+           close o-inactive-file
+           perform copy-new-file-over-employees-file.
+
+      ************************************************************
+      *shared field prompts and validation
+      ************************************************************
+
+       prompt-for-employee-fields.
+           move 'Y' to ws-valid
+           display "Last name: " with no advancing
+           accept ws-input-last-name from console
+           display "First name: " with no advancing
+           accept ws-input-first-name from console
+           display "Gender (M/F): " with no advancing
+           accept ws-input-gender from console
+           perform validate-gender
+           display "Date of birth (YYYY-MM-DD): " with no advancing
+           accept ws-input-date-of-birth from console
+           perform validate-date-of-birth
+           display "Hiring date (YYYY-MM-DD): " with no advancing
+           accept ws-input-hiring-date from console
+           perform validate-hiring-date
+           display "Department code: " with no advancing
+           accept ws-input-department from console
+           perform validate-department
+           display "Monthly salary: " with no advancing
+           accept ws-input-monthly-salary from console
+           perform validate-monthly-salary.
+
+       validate-gender.
+           if ws-input-gender is not equal to "M"
+           and ws-input-gender is not equal to "F" then
+               display "Gender must be M or F."
+               move 'N' to ws-valid
+           end-if.
+
+       validate-date-of-birth.
+           move ws-input-date-of-birth to ws-date-check
+           perform validate-date-format
+           if ws-step-valid is equal to 'N' then
+               display "Date of birth must be YYYY-MM-DD."
+           end-if.
+
+       validate-hiring-date.
+           move ws-input-hiring-date to ws-date-check
+           perform validate-date-format
+           if ws-step-valid is equal to 'N' then
+               display "Hiring date must be YYYY-MM-DD."
+           end-if.
+
+       validate-department.
+           move 'Y' to ws-step-valid
+           if ws-input-department is equal to spaces then
+               display "Department code cannot be blank."
+               move 'N' to ws-step-valid
+           end-if
+           if ws-step-valid is equal to 'Y' and ws-dc-count > 0 then
+               move 'N' to ws-found
+               perform varying dc-idx from 1 by 1
+                   until dc-idx > ws-dc-count
+                   if ws-dc-department(dc-idx)
+                       is equal to ws-input-department
+                       move 'Y' to ws-found
+                   end-if
+               end-perform
+               if ws-found is equal to 'N' then
+                   display "Unknown department code."
+                   move 'N' to ws-step-valid
+               end-if
+           end-if
+           if ws-step-valid is equal to 'N' then
+               move 'N' to ws-valid
+           end-if.
+
+       validate-monthly-salary.
+           move ws-input-monthly-salary to ws-numeric-test
+           if ws-numeric-test is not numeric then
+               display "Monthly salary must be numeric."
+               move 'N' to ws-valid
+           end-if.
+
+       validate-date-format.
+      *YYYY-MM-DD: dashes in the right places, month 01-12, day
+      *01-31 - a format check, not a calendar check, which is all the
+      *rest of this shop's date fields ever get either. ws-step-valid
+      *tracks just this one field so an earlier field's failure is
+      *never overwritten.
+           move 'Y' to ws-step-valid
+           if ws-date-check(5:1) is not equal to '-'
+           or ws-date-check(8:1) is not equal to '-' then
+               move 'N' to ws-step-valid
+           end-if
+           if ws-step-valid is equal to 'Y' then
+               if ws-date-year is not numeric
+               or ws-date-month is not numeric
+               or ws-date-day is not numeric then
+                   move 'N' to ws-step-valid
+               end-if
+           end-if
+           if ws-step-valid is equal to 'Y' then
+               if ws-date-month-n < 01 or ws-date-month-n > 12
+               or ws-date-day-n < 01 or ws-date-day-n > 31 then
+                   move 'N' to ws-step-valid
+               end-if
+           end-if
+           if ws-step-valid is equal to 'N' then
+               move 'N' to ws-valid
+           end-if.
+
+       load-department-control-table.
+      *same optional-file pattern atd.cob uses for dept-control.txt -
+      *a shop that has not set it up yet still gets department-code
+      *format checking, just not a lookup against a known list.
+           move 0 to ws-dc-count
+           open input i-dept-control-file
+           if fs-ctl is equal to 00 then
+               perform read-department-control-record
+               perform until fs-ctl is not equal to 00
+                   or ws-dc-count >= 20
+                   add 1 to ws-dc-count
+                   move dc-department to ws-dc-department(ws-dc-count)
+                   perform read-department-control-record
+               end-perform
+               close i-dept-control-file
+           end-if.
+
+       read-department-control-record.
+           read i-dept-control-file into dept-control-rec
+               at end move 99 to fs-ctl
+           end-read.
+
+       end program empmaint.
