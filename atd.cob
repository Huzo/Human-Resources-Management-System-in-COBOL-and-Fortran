@@ -15,6 +15,23 @@
       *Name : Huzeyfe KIRAN
       *Student ID : 1155104019
       *Email Addr : 1155104019@link.cuhk.edu.hk
+      *
+      *Modification history
+      *2026-08-08 : added per-department late/overtime cutoffs, read
+      *             from dept-control.txt instead of the hardcoded
+      *             10:15/17:30 literals.
+      *2026-08-08 : added a restart checkpoint so a run that abends
+      *             mid-file can resume instead of starting the whole
+      *             day over, and file-status checks on the opens/
+      *             reads that matter most for a mid-run abend.
+      *2026-08-09 : attendance.txt can now hold several date-headed
+      *             blocks back to back - one invocation walks the
+      *             whole batch, running the same sort/merge/summary
+      *             pass per day and chaining monthly-attendancecob.txt
+      *             forward into the next day's input. also fixed the
+      *             monthly file not staying in lockstep with
+      *             employees.txt when a checkpoint resume skipped
+      *             past already-processed staff.
 
        identification division.
        program-id. atd.
@@ -29,10 +46,33 @@
            select i-attendance-file
                assign to 'attendance.txt'
                organization is line sequential.
-           select i-employees-file
+      *employees.txt itself - empmaint.cob's add-employee only ever
+      *appends a new hire to the end of it, so a staff number added
+      *out of numeric order stays out of order on disk. sorted once
+      *per run into i-employees-file below, the same way
+      *day-attendance-file gets sorted into o-sorted-attendance-file,
+      *so the lockstep merge never again depends on employees.txt
+      *having been maintained in order by hand.
+           select i-employees-raw-file
                assign to 'employees.txt'
                organization is line sequential
+               file status is fs-raw.
+           select i-employees-file
+               assign to 'sorted-employees.txt'
+               organization is line sequential
                file status is fs.
+           select i-dept-control-file
+               assign to 'dept-control.txt'
+               organization is line sequential
+               file status is fs-ctl.
+           select checkpoint-file
+               assign to 'checkpoint.txt'
+               organization is line sequential
+               file status is fs-ckpt.
+           select day-attendance-file
+               assign to 'day-attendance.txt'
+               organization is line sequential
+               file status is fs-day.
            select o-sorted-attendance-file
                assign to 'sorted-attendance.txt'
                organization is line sequential
@@ -44,6 +84,14 @@
                assign to 'summarycob.txt'
                organization is line sequential
                file status is fs-sum.
+           select o-exceptions-file
+               assign to 'attendance-exceptions.txt'
+               organization is line sequential
+               file status is fs-exc.
+           select o-monthly-archive-file
+               assign to 'monthly-archive.txt'
+               organization is line sequential
+               file status is fs-arc.
            select temp-file
                assign to 'temp.txt'
                organization is line sequential
@@ -54,9 +102,27 @@
            select work-file-2
                assign to 'temp.txt'
                organization is line sequential.
+           select work-file-3
+               assign to 'temp.txt'
+               organization is line sequential.
 
        data division.
        file section.
+      *raw-staff-rec mirrors staff-rec byte for byte - it exists only
+      *so sort-employees-file has something to read employees.txt
+      *with, without the duplicate-data-name clash of giving a second
+      *FD the same 01-level field names as staff-rec below.
+       fd i-employees-raw-file.
+       01 raw-staff-rec.
+           02 raw-staff-number pic x(4).
+           02 raw-last-name pic x(10).
+           02 raw-first-name pic x(20).
+           02 raw-gender pic x(1).
+           02 raw-date-of-birth pic x(10).
+           02 raw-hiring-date pic x(10).
+           02 raw-department pic x(3).
+           02 raw-monthly-salary pic x(6).
+
        fd i-employees-file.
        01 staff-rec.
            02 staff-number pic x(4).
@@ -68,6 +134,40 @@
            02 department pic x(3).
            02 monthly-salary pic x(6).
 
+       fd i-dept-control-file.
+       01 dept-control-rec.
+           02 dc-department pic x(3).
+           02 dc-late-hour pic 99.
+           02 dc-late-minute pic 99.
+           02 dc-overtime-hour pic 99.
+           02 dc-overtime-minute pic 99.
+
+      *ckpt-dept-entries mirrors ws-dept-table and ckpt-absence-*
+      *mirrors ws-absence-*-count, so a same-day resume restores the
+      *department breakdown and the absence-reason breakdown exactly
+      *as they stood after the last employee written before the
+      *abend, the same way the four shop-wide totals already do.
+       fd checkpoint-file.
+       01 checkpoint-rec.
+           02 ckpt-staff-number pic x(4).
+           02 ckpt-presence-count pic 9.
+           02 ckpt-absence-count pic 9.
+           02 ckpt-late-arrival-count pic 9.
+           02 ckpt-suspicious-count pic 9.
+           02 ckpt-absence-sick-count pic 999.
+           02 ckpt-absence-approved-count pic 999.
+           02 ckpt-absence-unpaid-count pic 999.
+           02 ckpt-absence-noshow-count pic 999.
+           02 ckpt-date pic x(10).
+           02 ckpt-dept-count pic 99.
+           02 ckpt-dept-entries occurs 20 times.
+               03 ckpt-dept-code pic x(3).
+               03 ckpt-dept-present pic 999.
+               03 ckpt-dept-late pic 999.
+               03 ckpt-dept-absent pic 999.
+               03 ckpt-dept-suspicious pic 999.
+           02 filler pic xx value '\r'.
+
        fd i-attendance-file.
        01 attendance-date-record.
            02 attendance-date pic x(10).
@@ -75,11 +175,35 @@
            02 attendance-staff-number pic x(4).
            02 status-al pic x(6).
            02 time-al pic x(16).
+      *leave-type/reason code - blank on an ARRIVE/LEAVE row, set on a
+      *status-al "ABSENT" row to say why (SICK/APPROVED/UNPAID); a row
+      *left off attendance.txt entirely still reads as a plain
+      *unexplained no-show, same as before this field existed.
+           02 reason-al pic x(8).
+
+      *one day's worth of attendance-info lines, split out of
+      *i-attendance-file so sort-day-file can sort a single day at a
+      *time instead of mixing every day in a batch together.
+       fd day-attendance-file.
+       01 day-attendance-info.
+           02 day-attendance-staff-number pic x(4).
+           02 day-status-al pic x(6).
+           02 day-time-al pic x(16).
+           02 day-reason-al pic x(8).
+
+       fd o-sorted-attendance-file.
+       01 sorted-attendance-date-record.
+           02 sorted-attendance-date pic x(10).
+       01 sorted-attendance-info.
+           02 sorted-attendance-staff-number pic x(4).
+           02 sorted-status-al pic x(6).
+           02 sorted-time-al pic x(16).
+           02 sorted-reason-al pic x(8).
 
        fd i-m-attendance-file.
        01 m-attendance-date-record.
            02 i-m-year pic 9999.
-           02 filler pic x(1).
+           02 i-m-sep pic x(1).
            02 i-m-month pic 99.
        01 staff-record.
            02 monthly-staff-number pic 9999.
@@ -90,7 +214,7 @@
        fd o-m-attendance-file.
        01 o-m-attendance-date-record.
            02 o-m-year pic 9999.
-           02 filler pic x(1).
+           02 o-m-sep pic x(1).
            02 o-m-month pic 99.
            02 o-m-r-1 pic xx.
        01 o-m-staff-record.
@@ -103,6 +227,24 @@
        fd o-summary-file.
        01 summary-record pic x(80).
 
+       fd o-exceptions-file.
+       01 exception-record pic x(80).
+
+      *one line per employee per calendar month - appended just
+      *before read-monthly-record zeroes a staff number's running
+      *totals for the new month, so a month's final figures survive
+      *past the day they roll over. yearend.cob rolls twelve months
+      *of this file into one annual appraisal record per employee.
+       fd o-monthly-archive-file.
+       01 archive-record.
+           02 arch-year pic 9999.
+           02 arch-month pic 99.
+           02 arch-staff-number pic 9999.
+           02 arch-no-days-absent pic 999.
+           02 arch-fifteen-period pic 999.
+           02 arch-overtime-work-hour pic 999.
+           02 arch-r-1 pic xx.
+
        fd temp-file.
        01 tmp-m-attendance-date-record.
            02 tmp-m-attendance-date pic x(7).
@@ -119,6 +261,7 @@
            02 w-attendance-staff-number pic x(4).
            02 w-status-al pic x(6).
            02 w-time-al pic x(16).
+           02 w-reason-al pic x(8).
 
        sd work-file-2.
        01 w-m-attendance-date-record.
@@ -129,6 +272,17 @@
            02 w-fifteen_period pic x(3).
            02 w-overtime_work_hour pic x(3).
 
+       sd work-file-3.
+       01 w-raw-staff-rec.
+           02 w-raw-staff-number pic x(4).
+           02 w-raw-last-name pic x(10).
+           02 w-raw-first-name pic x(20).
+           02 w-raw-gender pic x(1).
+           02 w-raw-date-of-birth pic x(10).
+           02 w-raw-hiring-date pic x(10).
+           02 w-raw-department pic x(3).
+           02 w-raw-monthly-salary pic x(6).
+
        working-storage section.
        01 constant-text-1 pic x(26)
        value "Daily Attendance Summary\r".
@@ -181,6 +335,59 @@
            02 no-suspicious-records pic ZZZZ.
            02 filler pic xx value '\r'.
 
+       01 dept-breakdown-header pic x(24)
+           value "Department Breakdown:\r".
+       01 dept-detail-line.
+           02 dl-dept pic x(3).
+           02 filler pic x(2) value spaces.
+           02 filler pic x(2) value "P:".
+           02 dl-present pic zz9.
+           02 filler pic x(1) value spaces.
+           02 filler pic x(2) value "L:".
+           02 dl-late pic zz9.
+           02 filler pic x(1) value spaces.
+           02 filler pic x(2) value "A:".
+           02 dl-absent pic zz9.
+           02 filler pic x(1) value spaces.
+           02 filler pic x(2) value "S:".
+           02 dl-suspicious pic zz9.
+           02 filler pic xx value '\r'.
+
+       01 absence-breakdown-header pic x(27)
+           value "Absence Reason Breakdown:\r".
+       01 absence-detail-line.
+           02 filler pic x(5) value spaces.
+           02 filler pic x(5) value "Sick:".
+           02 al-sick pic zz9.
+           02 filler pic x(1) value spaces.
+           02 filler pic x(9) value "Approved:".
+           02 al-approved pic zz9.
+           02 filler pic x(1) value spaces.
+           02 filler pic x(7) value "Unpaid:".
+           02 al-unpaid pic zz9.
+           02 filler pic x(1) value spaces.
+           02 filler pic x(8) value "No-Show:".
+           02 al-noshow pic zz9.
+           02 filler pic xx value '\r'.
+
+      *attendance-exceptions.txt - one line per attendance.txt row
+      *whose staff number does not appear on employees.txt at all,
+      *written by validate-day-attendance-staff-numbers before
+      *sort-day-file runs for that day.
+       01 exception-header-line.
+           02 eh-date pic x(10).
+           02 filler pic x(1) value spaces.
+           02 filler pic x(35) value
+           "Unrecognised staff numbers found:\r".
+       01 exception-detail-line.
+           02 filler pic x(4) value spaces.
+           02 ex-staff-number pic x(4).
+           02 filler pic x(1) value spaces.
+           02 ex-status pic x(6).
+           02 filler pic x(1) value spaces.
+           02 ex-reason pic x(8).
+           02 filler pic xx value '\r'.
+
 
        01 ws-employees-table.
            05 ws-employees.
@@ -206,13 +413,114 @@
                03 ws-hour-al pic 99.
                03 one-dash-4 pic x value '-'.
                03 ws-minute-al pic 99.
+               03 ws-reason-al pic x(8).
 
 
        01 fs pic 99.
+       01 fs-raw pic 99.
        01 fs-temp pic 99.
        01 fs-sorted pic 99.
        01 fs-m pic 99.
        01 fs-sum pic 99.
+       01 fs-ctl pic 99.
+       01 fs-ckpt pic 99.
+       01 fs-day pic 99.
+       01 fs-exc pic 99.
+       01 fs-arc pic 99.
+
+      *the month being closed out when read-monthly-record sees
+      *ws-today-day = 01 - one month behind ws-today-year/
+      *ws-today-month, which by then already names the new month.
+       01 ws-prev-year pic 9999.
+       01 ws-prev-month pic 99.
+
+      *restart checkpoint - last staff-number written to the summary
+      *and the counts as of that point, so a run that abends between
+      *opening o-summary-file and continue-write-summary can resume
+      *instead of rerunning the whole day.
+       01 ws-resuming pic x value 'N'.
+       01 ws-resume-staff-number pic x(4) value '0000'.
+       01 ws-resume-date pic x(10) value spaces.
+
+      *attendance.txt may hold several date-headed blocks back to
+      *back (a batch of missed days caught up in one run) instead of
+      *just the one block a single day's run expects.
+       01 ws-batch-eof pic x value 'N'.
+       01 ws-current-day-date pic x(10).
+       01 ws-day-output-mode pic x value 'O'.
+      *summarycob.txt is an append-log across the whole batch, so
+      *ws-day-output-mode only truncates on the very first day merged.
+      *monthly-attendancecob.txt is a rewritten snapshot every fresh
+      *day (chained forward by copy-monthly-file-forward) and only
+      *needs extending when resuming a day that was already partway
+      *written before an abend - that is a different rule, so it
+      *gets its own flag.
+       01 ws-monthly-output-mode pic x value 'O'.
+      *only the very first day actually merged in this invocation
+      *starts summarycob.txt/monthly-attendancecob.txt fresh - every
+      *later day in the batch appends, so earlier days' sections
+      *survive.
+       01 ws-first-merge-done pic x value 'N'.
+      *'S' copies this day's lines into day-attendance.txt, 'D'
+      *discards them - used for a day the checkpoint shows was
+      *already completed before the abend.
+       01 ws-day-body-mode pic x value 'S'.
+       01 ws-day-body-done pic x value 'N'.
+       01 ws-copy-eof pic x value 'N'.
+
+      *'Y' once a row has been read from i-m-attendance-file into
+      *o-m-staff-record and not yet consumed by read-monthly-record -
+      *lets read-monthly-record look that row up by staff number
+      *instead of assuming one-to-one positional correspondence with
+      *the roster, since empmaint.cob can add or deactivate an
+      *employee without a matching row ever being added to or removed
+      *from the monthly file.
+       01 ws-mon-buffered pic x value 'N'.
+      *the monthly-record lookahead itself, read from
+      *i-m-attendance-file - kept entirely separate from
+      *o-m-staff-record (the output FD's own record, which
+      *write-monthly-record adds to and writes) so synthesising a
+      *fresh zero row for a new hire can never overwrite a real row
+      *that is still waiting here to be matched against a later
+      *employee.
+       01 ws-mon-buffer-rec.
+           02 ws-mon-buffer-staff-number pic 9999.
+           02 ws-mon-buffer-no-days-absent pic 999.
+           02 ws-mon-buffer-fifteen-period pic 999.
+           02 ws-mon-buffer-overtime-work-hour pic 999.
+
+       01 ws-check-status pic 99.
+       01 ws-check-file-name pic x(24).
+
+      *per-department late/overtime cutoffs, loaded from
+      *dept-control.txt. a department with no control record found
+      *falls back to the shop-wide default of 10:15/17:30.
+       01 ws-dept-control-table.
+           02 ws-dc-count pic 99 value 0.
+           02 ws-dc-entries occurs 20 times indexed by dc-idx.
+               03 ws-dc-department pic x(3).
+               03 ws-dc-late-hour pic 99.
+               03 ws-dc-late-minute pic 99.
+               03 ws-dc-overtime-hour pic 99.
+               03 ws-dc-overtime-minute pic 99.
+
+       01 ws-current-late-hour pic 99 value 10.
+       01 ws-current-late-minute pic 99 value 15.
+       01 ws-current-overtime-hour pic 99 value 17.
+       01 ws-current-overtime-minute pic 99 value 30.
+
+      *every staff number on employees.txt, loaded once up front so
+      *each day's attendance lines can be checked against the roster
+      *before sort-day-file runs - an attendance row for a staff
+      *number nobody recognises would otherwise just vanish into the
+      *lockstep merge's mismatch handling instead of being flagged.
+       01 ws-roster-table.
+           02 ws-roster-count pic 9(4) value 0.
+           02 ws-roster-entries occurs 999 times
+               indexed by roster-idx.
+               03 ws-roster-staff-number pic x(4).
+       01 ws-roster-found pic x value 'N'.
+       01 ws-wrote-exception-header pic x value 'N'.
 
        01 ws-attendance-d-r.
            02 ws-attendace pic x(7).
@@ -229,6 +537,20 @@
            02 filler pic x(1).
            02 ws-attendance-day pic zz.
 
+      *process-one-day's own copy of "today", frozen before
+      *consume-day-body's lookahead overwrites ws-current-day-date/
+      *ws-attendance-date with the next block's header - every
+      *paragraph run-day-merge calls needs the day actually being
+      *merged, not whatever header consume-day-body has since peeked
+      *at for process-attendance-batch's next iteration.
+       01 ws-today-date pic x(10).
+       01 ws-today-date-ymd.
+           02 ws-today-year pic xxxx.
+           02 filler pic x(1).
+           02 ws-today-month pic xx.
+           02 filler pic x(1).
+           02 ws-today-day pic zz.
+
 
        01 ws-arrive-leave pic 99 value 00.
       *our control case of every single employee.
@@ -242,10 +564,28 @@
        01 ws-late-arrival-count pic 9 value 0.
        01 ws-suspicious-count pic 9 value 0.
 
+      *breakdown of ws-absence-count by the reason carried on the
+      *attendance row - a row left off attendance.txt entirely still
+      *has no reason code, so it falls into the no-show bucket.
+       01 ws-absence-sick-count pic 999 value 0.
+       01 ws-absence-approved-count pic 999 value 0.
+       01 ws-absence-unpaid-count pic 999 value 0.
+       01 ws-absence-noshow-count pic 999 value 0.
+
        01 ws-late-quarter-count pic 9 value 0.
        01 ws-overtime-count pic 9 value 0.
        01 ws-absent-count pic 9 value 0.
 
+       01 ws-dept-table.
+           02 ws-dept-count pic 99 value 0.
+           02 ws-dept-entries occurs 20 times indexed by dept-idx.
+               03 ws-dept-code pic x(3).
+               03 ws-dept-present pic 999 value 0.
+               03 ws-dept-late pic 999 value 0.
+               03 ws-dept-absent pic 999 value 0.
+               03 ws-dept-suspicious pic 999 value 0.
+       01 ws-found-dept-idx pic 99 value 0.
+
        01 ws-dummy-number pic 9.
        01 ws-dummy-day pic 99.
        01 ws-dummy-day-1 pic z.
@@ -253,18 +593,398 @@
 
        procedure division.
        main-paragraph.
+           perform sort-employees-file.
+           perform load-department-control-table.
+           perform load-employee-roster-table.
+
+           perform read-checkpoint-if-exists.
+
            perform get-attendance-date.
 
-           perform sort-attendance-file.
+           perform process-attendance-batch.
 
-           perform initialize-file-variables.
+           perform clear-checkpoint.
 
        stop run.
 
+       read-checkpoint-if-exists.
+      *checkpoint.txt only exists when a previous run of this batch
+      *abended partway through - pick up the counts, staff number and
+      *date where it left off instead of starting over.
+           open input checkpoint-file
+           if fs-ckpt is equal to 00 then
+               read checkpoint-file into checkpoint-rec
+                   at end move 99 to fs-ckpt
+               end-read
+               if fs-ckpt is equal to 00 then
+                   move 'Y' to ws-resuming
+                   move ckpt-staff-number to ws-resume-staff-number
+                   move ckpt-date to ws-resume-date
+                   move ckpt-presence-count to ws-presence-count
+                   move ckpt-absence-count to ws-absence-count
+                   move ckpt-late-arrival-count
+                       to ws-late-arrival-count
+                   move ckpt-suspicious-count to ws-suspicious-count
+                   move ckpt-absence-sick-count
+                       to ws-absence-sick-count
+                   move ckpt-absence-approved-count
+                       to ws-absence-approved-count
+                   move ckpt-absence-unpaid-count
+                       to ws-absence-unpaid-count
+                   move ckpt-absence-noshow-count
+                       to ws-absence-noshow-count
+                   move ckpt-dept-count to ws-dept-count
+                   perform varying dept-idx from 1 by 1
+                       until dept-idx > ws-dept-count
+                       move ckpt-dept-code(dept-idx)
+                           to ws-dept-code(dept-idx)
+                       move ckpt-dept-present(dept-idx)
+                           to ws-dept-present(dept-idx)
+                       move ckpt-dept-late(dept-idx)
+                           to ws-dept-late(dept-idx)
+                       move ckpt-dept-absent(dept-idx)
+                           to ws-dept-absent(dept-idx)
+                       move ckpt-dept-suspicious(dept-idx)
+                           to ws-dept-suspicious(dept-idx)
+                   end-perform
+               end-if
+               close checkpoint-file
+           end-if.
+
+       write-checkpoint.
+      *snapshot the counts so far, taken right after a staff record
+      *is written to the summary.
+           open output checkpoint-file
+           move ws-staff-number to ckpt-staff-number
+           move ws-today-date to ckpt-date
+           move ws-presence-count to ckpt-presence-count
+           move ws-absence-count to ckpt-absence-count
+           move ws-late-arrival-count to ckpt-late-arrival-count
+           move ws-suspicious-count to ckpt-suspicious-count
+           move ws-absence-sick-count to ckpt-absence-sick-count
+           move ws-absence-approved-count
+               to ckpt-absence-approved-count
+           move ws-absence-unpaid-count to ckpt-absence-unpaid-count
+           move ws-absence-noshow-count to ckpt-absence-noshow-count
+           move ws-dept-count to ckpt-dept-count
+           perform varying dept-idx from 1 by 1 until dept-idx > 20
+               if dept-idx <= ws-dept-count then
+                   move ws-dept-code(dept-idx)
+                       to ckpt-dept-code(dept-idx)
+                   move ws-dept-present(dept-idx)
+                       to ckpt-dept-present(dept-idx)
+                   move ws-dept-late(dept-idx)
+                       to ckpt-dept-late(dept-idx)
+                   move ws-dept-absent(dept-idx)
+                       to ckpt-dept-absent(dept-idx)
+                   move ws-dept-suspicious(dept-idx)
+                       to ckpt-dept-suspicious(dept-idx)
+               else
+                   move spaces to ckpt-dept-code(dept-idx)
+                   move 0 to ckpt-dept-present(dept-idx)
+                   move 0 to ckpt-dept-late(dept-idx)
+                   move 0 to ckpt-dept-absent(dept-idx)
+                   move 0 to ckpt-dept-suspicious(dept-idx)
+               end-if
+           end-perform
+           write checkpoint-rec
+           close checkpoint-file.
+
+       skip-to-checkpoint.
+      *fast-forward employees.txt and the sorted attendance file past
+      *the checkpointed employee - ckpt-staff-number names the last
+      *employee whose summary line, department tally and monthly
+      *record were already fully written before the abend, so the
+      *loop has to land one employee *past* it, not on it, or
+      *algo-overall would process that employee a second time.
+      *the monthly file needs no equivalent fast-forward here -
+      *read-monthly-record looks its row up by staff number, so it
+      *skips past the same already-processed employees on its own the
+      *first time it is called for the employee after the checkpoint.
+      *an already-processed employee can own more than one attendance
+      *row (an arrive and a leave), so every row still carrying this
+      *employee's staff number - not just the first one - has to be
+      *drained before employees.txt is allowed to move on, or
+      *algo-overall would start the resumed merge already out of step
+      *with the attendance file.
+           perform until ws-staff-number > ws-resume-staff-number
+               or fs is not equal to 00
+               if ws-attendance-staff-number <= ws-staff-number
+                   perform algo-read-attendance
+               else
+                   perform algo-read-employees
+               end-if
+           end-perform
+           move 'N' to ws-resuming
+           move spaces to ws-resume-staff-number.
+
+       check-file-status.
+      *abend cleanly (and leave a checkpoint behind) on any file
+      *status other than success (00) or end-of-file (10) - those are
+      *the only two values the rest of this program is written to
+      *tolerate.
+           if ws-check-status is not equal to 00
+           and ws-check-status is not equal to 10 then
+               display "atd: I/O error on " ws-check-file-name
+                   " - file status " ws-check-status
+               perform write-checkpoint
+               move 99 to return-code
+               stop run
+           end-if.
+
+       sort-employees-file.
+      *sort employees.txt into sorted-employees.txt once per run, the
+      *same SORT/SD/GIVING idiom sort-day-file already uses to sort a
+      *day's attendance lines - every later paragraph that opens
+      *i-employees-file (the roster load, the lockstep merge, a
+      *checkpoint resume's fast-forward) reads that sorted copy
+      *instead of employees.txt directly, so they all see staff
+      *numbers in ascending order regardless of what order
+      *empmaint.cob's add-employee actually wrote them in.
+           sort work-file-3 on ascending key w-raw-staff-number
+               using i-employees-raw-file giving i-employees-file.
+
+       load-department-control-table.
+      *dept-control.txt is optional - shift departments that never
+      *got a control record just keep the 10:15/17:30 default.
+           move 0 to ws-dc-count
+           open input i-dept-control-file
+           if fs-ctl is equal to 00 then
+               perform read-department-control-record
+               perform until fs-ctl is not equal to 00
+                   or ws-dc-count >= 20
+                   add 1 to ws-dc-count
+                   move dc-department to ws-dc-department(ws-dc-count)
+                   move dc-late-hour to ws-dc-late-hour(ws-dc-count)
+                   move dc-late-minute to
+                       ws-dc-late-minute(ws-dc-count)
+                   move dc-overtime-hour to
+                       ws-dc-overtime-hour(ws-dc-count)
+                   move dc-overtime-minute to
+                       ws-dc-overtime-minute(ws-dc-count)
+                   perform read-department-control-record
+               end-perform
+               close i-dept-control-file
+           end-if.
+
+       read-department-control-record.
+           read i-dept-control-file into dept-control-rec
+               at end move 99 to fs-ctl
+           end-read.
+
+       load-employee-roster-table.
+      *one extra sequential pass over employees.txt, purely to build
+      *an in-memory lookup table of every valid staff number before
+      *any day's attendance rows are checked against it. closed
+      *again straight away - the lockstep merge later reopens
+      *i-employees-file itself for each day.
+           move 0 to ws-roster-count
+           open input i-employees-file
+           if fs is equal to 00 then
+               perform read-employee-for-roster
+               perform until fs is not equal to 00
+                   or ws-roster-count >= 999
+                   add 1 to ws-roster-count
+                   move staff-number
+                       to ws-roster-staff-number(ws-roster-count)
+                   perform read-employee-for-roster
+               end-perform
+               close i-employees-file
+           end-if.
+
+       read-employee-for-roster.
+           read i-employees-file into staff-rec
+               at end move 99 to fs
+           end-read.
 
-       initialize-file-variables.
+       lookup-department-cutoffs.
+      *set the cutoffs for ws-department, falling back to the
+      *shop-wide default of 10:15/17:30 when there is no control
+      *record for this department.
+           move 10 to ws-current-late-hour
+           move 15 to ws-current-late-minute
+           move 17 to ws-current-overtime-hour
+           move 30 to ws-current-overtime-minute
+           perform varying dc-idx from 1 by 1
+               until dc-idx > ws-dc-count
+               if ws-dc-department(dc-idx) = ws-department then
+                   move ws-dc-late-hour(dc-idx) to ws-current-late-hour
+                   move ws-dc-late-minute(dc-idx)
+                       to ws-current-late-minute
+                   move ws-dc-overtime-hour(dc-idx)
+                       to ws-current-overtime-hour
+                   move ws-dc-overtime-minute(dc-idx)
+                       to ws-current-overtime-minute
+               end-if
+           end-perform.
+
+
+       process-attendance-batch.
+      *walk every date-headed block in i-attendance-file, running the
+      *same sort/merge/summary pass once per day so a range of missed
+      *days can be caught up in one invocation.
+           perform until ws-batch-eof is equal to 'Y'
+               perform process-one-day
+           end-perform
+           close i-attendance-file.
+
+       process-one-day.
+           move ws-current-day-date to ws-today-date
+           move ws-attendance-date to ws-today-date-ymd
+           move 00 to ws-arrive-leave
+           if ws-resuming is equal to 'Y'
+           and ws-current-day-date < ws-resume-date then
+      *this day's block was already completed before the abend -
+      *its summary section and monthly totals are already on disk.
+               move 'D' to ws-day-body-mode
+               perform consume-day-body
+           else
+               if ws-resuming is equal to 'Y'
+               and ws-current-day-date is equal to ws-resume-date then
+      *resuming this exact day - keep the counts the checkpoint
+      *loaded and extend the files the aborted attempt already wrote.
+                   move 'E' to ws-day-output-mode
+                   move 'E' to ws-monthly-output-mode
+               else
+      *a fresh day - reset the per-day counts, but only truncate
+      *summarycob.txt/monthly-attendancecob.txt if nothing has been
+      *merged yet this run; later days in the batch must append.
+                   move 0 to ws-presence-count
+                   move 0 to ws-absence-count
+                   move 0 to ws-late-arrival-count
+                   move 0 to ws-suspicious-count
+                   move 0 to ws-absence-sick-count
+                   move 0 to ws-absence-approved-count
+                   move 0 to ws-absence-unpaid-count
+                   move 0 to ws-absence-noshow-count
+                   move 0 to ws-dept-count
+                   if ws-first-merge-done is equal to 'N' then
+                       move 'O' to ws-day-output-mode
+                   else
+                       move 'E' to ws-day-output-mode
+                   end-if
+      *a fresh day always rewrites monthly-attendancecob.txt -
+      *copy-monthly-file-forward already chained yesterday's totals
+      *into i-m-attendance-file for this day to read and update.
+                   move 'O' to ws-monthly-output-mode
+               end-if
+               move 'S' to ws-day-body-mode
+               perform consume-day-body
+      *a same-day resume means validate-day-attendance-staff-numbers
+      *already ran to completion against this day's full
+      *day-attendance-file before the abend - attendance-exceptions.txt
+      *already has every exception for this day on it, so running it
+      *again here would just write each one a second time.
+               if ws-resuming is not equal to 'Y'
+               or ws-current-day-date is not equal to ws-resume-date
+               then
+                   perform validate-day-attendance-staff-numbers
+               end-if
+               perform sort-day-file
+               perform run-day-merge
+               move 'Y' to ws-first-merge-done
+               move 'N' to ws-resuming
+           end-if.
+
+       consume-day-body.
+      *copy (mode 'S') or discard (mode 'D') this day's attendance-
+      *info lines until the next date header or end of file. the
+      *next header is left sitting in the FD buffer for
+      *process-attendance-batch's next iteration to pick up.
+           if ws-day-body-mode is equal to 'S' then
+               open output day-attendance-file
+           end-if
+           move 'N' to ws-day-body-done
+           perform until ws-day-body-done is equal to 'Y'
+               read i-attendance-file into attendance-info
+                   at end
+                       move 'Y' to ws-batch-eof
+                       move 'Y' to ws-day-body-done
+               end-read
+               if ws-batch-eof is equal to 'N' then
+                   if attendance-info(5:1) is equal to '-' then
+                       move 'Y' to ws-day-body-done
+                       move attendance-date to ws-current-day-date
+                       move attendance-date to ws-attendance-date
+                   else
+                       if ws-day-body-mode is equal to 'S' then
+                           move attendance-staff-number
+                               to day-attendance-staff-number
+                           move status-al to day-status-al
+                           move time-al to day-time-al
+                           move reason-al to day-reason-al
+                           write day-attendance-info
+                       end-if
+                   end-if
+               end-if
+           end-perform
+           if ws-day-body-mode is equal to 'S' then
+               close day-attendance-file
+           end-if.
+
+       validate-day-attendance-staff-numbers.
+      *reconciliation pass - before this day's lines are sorted and
+      *fed into the lockstep merge, flag any staff number that
+      *doesn't appear on employees.txt at all, so a typo or a
+      *terminated employee's leftover punches shows up as an
+      *exception instead of just falling through the merge's
+      *mismatch handling unexplained.
+           if ws-day-output-mode is equal to 'O' then
+               open output o-exceptions-file
+           else
+               open extend o-exceptions-file
+           end-if
+           move 'N' to ws-wrote-exception-header
+           open input day-attendance-file
+           perform read-day-attendance-for-validation
+           perform until fs-day is not equal to 00
+               perform lookup-roster-staff-number
+               if ws-roster-found is equal to 'N' then
+                   if ws-wrote-exception-header is equal to 'N' then
+                       move ws-today-date to eh-date
+                       write exception-record from exception-header-line
+                       move 'Y' to ws-wrote-exception-header
+                   end-if
+                   move day-attendance-staff-number to ex-staff-number
+                   move day-status-al to ex-status
+                   move day-reason-al to ex-reason
+                   write exception-record from exception-detail-line
+               end-if
+               perform read-day-attendance-for-validation
+           end-perform
+           close day-attendance-file
+           close o-exceptions-file.
+
+       read-day-attendance-for-validation.
+           read day-attendance-file into day-attendance-info
+               at end move 99 to fs-day
+           end-read.
+
+       lookup-roster-staff-number.
+           move 'N' to ws-roster-found
+           perform varying roster-idx from 1 by 1
+               until roster-idx > ws-roster-count
+               if ws-roster-staff-number(roster-idx)
+               is equal to day-attendance-staff-number then
+                   move 'Y' to ws-roster-found
+               end-if
+           end-perform.
+
+       sort-day-file.
+      *sort one day's attendance lines for the merge algorithm.
+           sort work-file-1 on ascending key w-attendance-staff-number
+           using day-attendance-file giving o-sorted-attendance-file.
+
+       run-day-merge.
       *function to write summary file.
-           open output o-summary-file
+           if ws-day-output-mode is equal to 'O' then
+               open output o-summary-file
+           else
+               open extend o-summary-file
+           end-if
+               move fs-sum to ws-check-status
+               move "O-SUMMARY-FILE" to ws-check-file-name
+               perform check-file-status
                perform get-summary-date.
 
       *********header part**********
@@ -276,10 +996,22 @@
 
       *employee list with status and department
                open input o-sorted-attendance-file
+                   move fs-sorted to ws-check-status
+                   move "O-SORTED-ATTENDANCE-FILE"
+                       to ws-check-file-name
+                   perform check-file-status
                    open input i-employees-file
+                       move fs to ws-check-status
+                       move "I-EMPLOYEES-FILE" to ws-check-file-name
+                       perform check-file-status
+                       perform open-monthly-files-for-day.
                        perform algo-read-employees.
                        perform algo-read-attendance.
-                       perform read-monthly-attendance-file-start-algo.
+                       if ws-resuming is equal to 'Y' then
+                           perform skip-to-checkpoint
+                       end-if.
+                       perform algo-overall.
+                       perform close-monthly-files-for-day.
                        if fs-sum is equal to 00 then
                            perform continue-write-summary.
       **************************************************************
@@ -296,30 +1028,169 @@
            write summary-record from no-of-late-arrivals-part.
            move ws-suspicious-count to no-suspicious-records.
            write summary-record from no-of-suspicious-records-part.
+           perform write-department-breakdown.
+           perform write-absence-reason-breakdown.
            close o-summary-file.
 
-       read-monthly-attendance-file-start-algo.
-      *first read the monthly date and write it to output monthly file.
-      *then perform our algo.
-           open input i-m-attendance-file.
-               open output o-m-attendance-file.
-               read i-m-attendance-file into o-m-attendance-date-record
-               end-read.
+       clear-checkpoint.
+      *the whole batch completed cleanly - drop the checkpoint so the
+      *next run starts fresh instead of thinking it is a resume.
+           open output checkpoint-file
+           close checkpoint-file.
+
+       open-monthly-files-for-day.
+      *each day is still one full rewrite pass over every employee's
+      *running monthly totals. on a fresh day the header gets copied
+      *across and the output file starts empty; on a same-day resume
+      *we extend what the aborted attempt already wrote instead of
+      *wiping out the pre-checkpoint employees' rows.
+           move 'N' to ws-mon-buffered
+           open input i-m-attendance-file
+           read i-m-attendance-file into o-m-attendance-date-record
+               at end move 99 to fs-m
+           end-read
+           if ws-monthly-output-mode is equal to 'O' then
+               open output o-m-attendance-file
                perform write-monthly-date
+           else
+               open extend o-m-attendance-file
+           end-if
+      *monthly-archive.txt is never truncated - it is a permanent
+      *history across every run, not a per-batch snapshot - so it is
+      *always opened extend, falling back to output only the very
+      *first time the file does not exist yet.
+           open extend o-monthly-archive-file
+           if fs-arc is not equal to 00 then
+               open output o-monthly-archive-file
+           end-if.
 
-               perform algo-overall.
-               close o-m-attendance-file
+       close-monthly-files-for-day.
+           close o-m-attendance-file
+           close i-m-attendance-file
+           close o-monthly-archive-file
+           perform copy-monthly-file-forward.
+
+       copy-monthly-file-forward.
+      *hands this day's updated totals to the next day in the batch -
+      *monthly-attendancecob.txt becomes monthly-attendance.txt, the
+      *same handoff an operator performs by renaming the file between
+      *daily runs.
+           move 'N' to ws-copy-eof
+           open input o-m-attendance-file
+           open output i-m-attendance-file
+           read o-m-attendance-file into o-m-attendance-date-record
+               at end move 'Y' to ws-copy-eof
+           end-read
+           if ws-copy-eof is equal to 'N' then
+               move o-m-year to i-m-year
+               move '-' to i-m-sep
+               move o-m-month to i-m-month
+               write m-attendance-date-record
+           end-if
+           perform until ws-copy-eof is equal to 'Y'
+               read o-m-attendance-file into o-m-staff-record
+                   at end move 'Y' to ws-copy-eof
+               end-read
+               if ws-copy-eof is equal to 'N' then
+                   move o-m-staff-number of o-m-staff-record
+                       to monthly-staff-number of staff-record
+                   move no-days-absent of o-m-staff-record
+                       to no-days-absent of staff-record
+                   move fifteen_period of o-m-staff-record
+                       to fifteen_period of staff-record
+                   move overtime_work_hour of o-m-staff-record
+                       to overtime_work_hour of staff-record
+                   write staff-record
+               end-if
+           end-perform
+           close o-m-attendance-file
            close i-m-attendance-file.
 
+      *looks this employee's row up by staff number instead of
+      *trusting i-m-attendance-file to hold one row per roster entry
+      *in lockstep order - an employee added since last month has no
+      *row yet (ws-mon-buffer-staff-number ends up higher than every
+      *such employee in turn, so a fresh zero row is synthesised for
+      *them without ever touching the genuine row still waiting in
+      *ws-mon-buffer-rec for a later employee), and an employee
+      *removed from the roster leaves a row behind that is simply
+      *skipped (and, on the first of the month, still archived before
+      *being dropped) instead of being matched to the next employee
+      *in line. o-m-staff-record itself is only ever populated right
+      *here, immediately before write-monthly-record adds to it and
+      *writes it - the lookahead never writes through it directly, so
+      *a synthesised zero row can never clobber a real row that has
+      *only been peeked at, not yet consumed.
        read-monthly-record.
-           if(fs-m is equal to 00) then
-           read i-m-attendance-file into o-m-staff-record
-           end-read
-               if ws-attendance-day = 01 then
-                   move 000 to fifteen_period of o-m-staff-record
-                   move 000 to overtime_work_hour of o-m-staff-record
-                   move 000 to no-days-absent of o-m-staff-record
-               end-if.
+           if ws-mon-buffered is equal to 'N' then
+               perform buffer-next-monthly-record
+           end-if
+           perform until ws-mon-buffered is equal to 'N'
+               or ws-mon-buffer-staff-number >= ws-staff-number
+               perform buffer-next-monthly-record
+           end-perform
+           move ws-staff-number to o-m-staff-number of o-m-staff-record
+           if ws-mon-buffered is equal to 'Y'
+           and ws-mon-buffer-staff-number is equal to ws-staff-number
+           then
+               move ws-mon-buffer-no-days-absent
+                   to no-days-absent of o-m-staff-record
+               move ws-mon-buffer-fifteen-period
+                   to fifteen_period of o-m-staff-record
+               move ws-mon-buffer-overtime-work-hour
+                   to overtime_work_hour of o-m-staff-record
+               move 'N' to ws-mon-buffered
+           else
+               move 000 to no-days-absent of o-m-staff-record
+               move 000 to fifteen_period of o-m-staff-record
+               move 000 to overtime_work_hour of o-m-staff-record
+           end-if.
+
+       buffer-next-monthly-record.
+           if fs-m is equal to 00 then
+               read i-m-attendance-file into ws-mon-buffer-rec
+                   at end move 99 to fs-m
+               end-read
+               if fs-m is equal to 00 then
+                   move 'Y' to ws-mon-buffered
+                   if ws-today-day = 01 then
+                       perform archive-outgoing-month
+                       move 000 to ws-mon-buffer-fifteen-period
+                       move 000 to ws-mon-buffer-overtime-work-hour
+                       move 000 to ws-mon-buffer-no-days-absent
+                   end-if
+               else
+                   move 'N' to ws-mon-buffered
+               end-if
+           else
+               move 'N' to ws-mon-buffered
+           end-if.
+
+       archive-outgoing-month.
+      *the row just read into ws-mon-buffer-rec is last month's final
+      *totals for this staff number, about to be zeroed for the new
+      *month - write it to monthly-archive.txt first so yearend.cob
+      *has it.
+           perform compute-previous-month
+           move ws-prev-year to arch-year
+           move ws-prev-month to arch-month
+           move ws-mon-buffer-staff-number to arch-staff-number
+           move ws-mon-buffer-no-days-absent to arch-no-days-absent
+           move ws-mon-buffer-fifteen-period to arch-fifteen-period
+           move ws-mon-buffer-overtime-work-hour
+               to arch-overtime-work-hour
+           move '\r' to arch-r-1
+           write archive-record.
+
+       compute-previous-month.
+           move ws-today-year to ws-prev-year
+           move ws-today-month to ws-prev-month
+           if ws-prev-month is equal to 01 then
+               move 12 to ws-prev-month
+               subtract 1 from ws-prev-year
+           else
+               subtract 1 from ws-prev-month
+           end-if.
 
        write-monthly-record.
            add ws-late-quarter-count to fifteen_period
@@ -333,46 +1204,60 @@
            if(overtime_work_hour of o-m-staff-record > 030) then
                move 030 to overtime_work_hour of o-m-staff-record
            end-if
-           if fs-m is equal to 00 then
-               write o-m-staff-record.
+      *one row is written per employee processed today regardless of
+      *fs-m - read-monthly-record already synthesises a fresh zero
+      *row once i-m-attendance-file runs out, so every employee still
+      *standing on the roster gets a monthly row even after the old
+      *file's last record has been read.
+           write o-m-staff-record.
 
       ************************************************************
 
        get-attendance-date.
-      *get attendance date from attendance file
-           open input i-attendance-file.
-               read i-attendance-file into ws-attendance-date
-               end-read.
-           close i-attendance-file.
+      *open i-attendance-file for the whole batch and read the first
+      *day's date header. process-attendance-batch reads each later
+      *day's header as that day's block is consumed, so a run of
+      *several missed days can be processed in one invocation instead
+      *of one date per run. the file is closed once the batch ends,
+      *in process-attendance-batch.
+           move 'N' to ws-batch-eof
+           open input i-attendance-file
+           read i-attendance-file into attendance-date-record
+               at end move 'Y' to ws-batch-eof
+           end-read
+           if ws-batch-eof is equal to 'N' then
+               move attendance-date to ws-current-day-date
+               move attendance-date to ws-attendance-date
+           end-if.
 
        get-summary-date.
       *get the date in words for summary.
-           if ws-attendance-month = "01" then
+           if ws-today-month = "01" then
                move "January" to tmp-date.
-           if ws-attendance-month = "02" then
+           if ws-today-month = "02" then
                move "February" to tmp-date.
-           if ws-attendance-month = "03" then
+           if ws-today-month = "03" then
                move "March" to tmp-date.
-           if ws-attendance-month = "04" then
+           if ws-today-month = "04" then
                move "April" to tmp-date.
-           if ws-attendance-month = "05" then
+           if ws-today-month = "05" then
                move "May" to tmp-date.
-           if ws-attendance-month = "06" then
+           if ws-today-month = "06" then
                move "June" to tmp-date.
-           if ws-attendance-month = "07" then
+           if ws-today-month = "07" then
                move "July" to tmp-date.
-           if ws-attendance-month = "08" then
+           if ws-today-month = "08" then
                move "August" to tmp-date.
-           if ws-attendance-month = "09" then
+           if ws-today-month = "09" then
                move "September" to tmp-date.
-           if ws-attendance-month = "10" then
+           if ws-today-month = "10" then
                move "October" to tmp-date.
-           if ws-attendance-month = "11" then
+           if ws-today-month = "11" then
                move "November" to tmp-date.
-           if ws-attendance-month = "12" then
+           if ws-today-month = "12" then
                move "December" to tmp-date.
 
-           move ws-attendance-day to ws-dummy-day.
+           move ws-today-day to ws-dummy-day.
 
            if ws-dummy-day >= 01 and ws-dummy-day <=09 then
                move ws-dummy-day to ws-dummy-day-1
@@ -380,7 +1265,7 @@
                   " " delimited by size
                   ws-dummy-day-1 delimited by size
                   ", " delimited by size
-                  ws-attendance-year delimited by size
+                  ws-today-year delimited by size
                   '\r' delimited by size
                   into summary-date
                end-string
@@ -391,7 +1276,7 @@
                   " " delimited by size
                   ws-dummy-day-2 delimited by size
                   ", " delimited by size
-                  ws-attendance-year delimited by size
+                  ws-today-year delimited by size
                   '\r' delimited by size
                   into summary-date
                end-string
@@ -401,17 +1286,17 @@
 
 
 
-       sort-attendance-file.
-      *sort attendance file for algo
-           sort work-file-1 on ascending key w-attendance-staff-number
-           using i-attendance-file giving o-sorted-attendance-file.
 
 
        algo-read-employees.
       *read employees from employees.txt
            if fs = 00 then
                read i-employees-file into ws-employees
-               end-read.
+               end-read
+               if fs = 00 then
+                   perform lookup-department-cutoffs
+               end-if
+           end-if.
 
        algo-read-attendance.
       *read attendance from sorted attendance file.
@@ -451,6 +1336,8 @@
                    if fs-sorted=00 and fs=00 then
                        perform compute-absent-count
                        add 1 to ws-absence-count giving ws-absence-count
+                       add 1 to ws-absence-noshow-count
+                           giving ws-absence-noshow-count
                        perform algo-write-staff-record
                        perform algo-read-employees
                        perform algo-overall
@@ -475,13 +1362,15 @@
                if ws-arrive-leave=00 and ws-status-al="ARRIVE" then
       *first arrive
                    move 10 to ws-arrive-leave
-                   if ws-hour-al<10
-                   or ws-hour-al=10 and ws-minute-al<15 then
+                   if ws-hour-al < ws-current-late-hour
+                   or ws-hour-al = ws-current-late-hour
+                   and ws-minute-al < ws-current-late-minute then
                        move "PRESENT" to o-staff-status
                        move 0 to ws-late-quarter-count
                    end-if
-                   if ws-hour-al > 10
-                   or ws-hour-al=10 and ws-minute-al>=15 then
+                   if ws-hour-al > ws-current-late-hour
+                   or ws-hour-al = ws-current-late-hour
+                   and ws-minute-al >= ws-current-late-minute then
                        move "LATE" to o-staff-status
                        perform compute-late-quarter
                    end-if
@@ -499,6 +1388,19 @@
                    perform algo-read-attendance
                    perform algo-overall
                end-if
+               if ws-arrive-leave=00 and ws-status-al="ABSENT" then
+      *an explained absence - attendance.txt carries the reason
+      *instead of leaving this staff number with no row at all.
+                   move "ABSENT" to o-staff-status
+                   perform reset-monthly-count
+                   perform compute-absent-count
+                   add 1 to ws-absence-count giving ws-absence-count
+                   perform classify-absence-reason
+                   move 11 to ws-arrive-leave
+                   perform algo-write-staff-record
+                   perform algo-read-attendance
+                   perform algo-overall
+               end-if
                if ws-arrive-leave=10 and ws-status-al="ARRIVE" then
       *arrive when already arrived (must ignore)
                    perform algo-read-attendance
@@ -507,8 +1409,9 @@
                if ws-arrive-leave=10 and ws-status-al="LEAVE" then
       *leave after arrive (present)
                    move 11 to ws-arrive-leave
-                   if ws-hour-al > 17 or
-                   ws-hour-al=17 and ws-minute-al >= 30 then
+                   if ws-hour-al > ws-current-overtime-hour or
+                   ws-hour-al = ws-current-overtime-hour
+                   and ws-minute-al >= ws-current-overtime-minute then
                        perform compute-overtime-count
                    if o-staff-status = "PRESENT" then
                        add 1 to ws-presence-count
@@ -548,36 +1451,115 @@
            move ws-first-name to o-first-name
            move ws-department to o-department
            write summary-record from o-staff-record
+           perform update-department-count
            perform read-monthly-record
-           perform write-monthly-record.
+           perform write-monthly-record
+           perform write-checkpoint.
+
+       update-department-count.
+      *keep a per-department tally alongside the shop-wide totals, so
+      *continue-write-summary can print a breakdown by department.
+           perform find-or-add-department
+           if o-staff-status = "PRESENT" then
+               add 1 to ws-dept-present(ws-found-dept-idx)
+           end-if
+           if o-staff-status = "LATE" then
+               add 1 to ws-dept-late(ws-found-dept-idx)
+           end-if
+           if o-staff-status = "ABSENT" then
+               add 1 to ws-dept-absent(ws-found-dept-idx)
+           end-if
+           if o-staff-status = "SUSPICIOUS" then
+               add 1 to ws-dept-suspicious(ws-found-dept-idx)
+           end-if.
+
+       find-or-add-department.
+           move 0 to ws-found-dept-idx
+           perform varying dept-idx from 1 by 1
+               until dept-idx > ws-dept-count
+               if ws-dept-code(dept-idx) = o-department then
+                   move dept-idx to ws-found-dept-idx
+               end-if
+           end-perform
+           if ws-found-dept-idx = 0 and ws-dept-count < 20 then
+               add 1 to ws-dept-count
+               move ws-dept-count to ws-found-dept-idx
+               move o-department to ws-dept-code(ws-found-dept-idx)
+           end-if.
+
+       write-department-breakdown.
+           write summary-record from dept-breakdown-header
+           perform varying dept-idx from 1 by 1
+               until dept-idx > ws-dept-count
+               move ws-dept-code(dept-idx) to dl-dept
+               move ws-dept-present(dept-idx) to dl-present
+               move ws-dept-late(dept-idx) to dl-late
+               move ws-dept-absent(dept-idx) to dl-absent
+               move ws-dept-suspicious(dept-idx) to dl-suspicious
+               write summary-record from dept-detail-line
+           end-perform.
+
+       write-absence-reason-breakdown.
+           write summary-record from absence-breakdown-header
+           move ws-absence-sick-count to al-sick
+           move ws-absence-approved-count to al-approved
+           move ws-absence-unpaid-count to al-unpaid
+           move ws-absence-noshow-count to al-noshow
+           write summary-record from absence-detail-line.
 
        compute-late-quarter.
            move 0 to ws-late-quarter-count
-           if ws-hour-al is not greater than 10 then
+           if ws-hour-al is not greater than ws-current-late-hour then
                divide ws-minute-al by 15 giving ws-late-quarter-count
            end-if
-           if ws-hour-al > 10 then
+           if ws-hour-al > ws-current-late-hour then
                divide ws-minute-al by 15 giving ws-late-quarter-count
-               subtract 10 from ws-hour-al giving ws-dummy-number
+               subtract ws-current-late-hour from ws-hour-al
+                   giving ws-dummy-number
                multiply ws-dummy-number by 4 giving ws-dummy-number
                add ws-late-quarter-count to ws-dummy-number
                giving ws-late-quarter-count.
 
        compute-overtime-count.
            move 0 to ws-overtime-count
-           subtract 17 from ws-hour-al giving ws-overtime-count.
+           subtract ws-current-overtime-hour from ws-hour-al
+               giving ws-overtime-count.
 
        compute-absent-count.
            move 1 to ws-absent-count.
 
+       classify-absence-reason.
+      *ws-reason-al is only meaningful on an explicit ABSENT row -
+      *anything that isn't one of the recognised codes is treated as
+      *an unexplained no-show, same as a staff number with no row
+      *for the day at all.
+           if ws-reason-al = "SICK" then
+               add 1 to ws-absence-sick-count
+                   giving ws-absence-sick-count
+           else
+               if ws-reason-al = "APPROVED" then
+                   add 1 to ws-absence-approved-count
+                       giving ws-absence-approved-count
+               else
+                   if ws-reason-al = "UNPAID" then
+                       add 1 to ws-absence-unpaid-count
+                           giving ws-absence-unpaid-count
+                   else
+                       add 1 to ws-absence-noshow-count
+                           giving ws-absence-noshow-count
+                   end-if
+               end-if
+           end-if.
+
        reset-monthly-count.
            move 0 to ws-late-quarter-count
            move 0 to ws-overtime-count
            move 0 to ws-absent-count.
 
        write-monthly-date.
-           move ws-attendance-year to o-m-year
-           move ws-attendance-month to o-m-month
+           move ws-today-year to o-m-year
+           move '-' to o-m-sep
+           move ws-today-month to o-m-month
            move '\r' to o-m-r-1
            write o-m-attendance-date-record.
 
