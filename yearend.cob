@@ -0,0 +1,291 @@
+      *
+      *CSCI3180 Principles of Programming Languages
+      *
+      *--- Declaration ---
+      *
+      *I declare that the assignment here submitted is original
+      *except for source material explicitly acknowledged. I also
+      *acknowledge that I am aware of University policy and regulations
+      *on honesty in academic work, and of the disciplinary guidelines
+      *and procedures applicable to breaches of such policy
+      *and regulations, as contained in the website
+      *http://www.cuhk.edu.hk/policy/academichonesty/
+      *
+      *Assignment 1
+      *Name : Huzeyfe KIRAN
+      *Student ID : 1155104019
+      *Email Addr : 1155104019@link.cuhk.edu.hk
+      *
+      *Modification history
+      *2026-08-09 : year-end appraisal program added - rolls every
+      *             monthly-archive.txt row for a console-chosen year
+      *             into one annual total per employee and rates each
+      *             one against a simple attendance-based appraisal
+      *             rule.
+
+       identification division.
+       program-id. yearend.
+
+       environment division.
+       input-output section.
+       file-control.
+           select i-archive-file
+               assign to 'monthly-archive.txt'
+               organization is line sequential
+               file status is fs-arc.
+           select i-employees-file
+               assign to 'employees.txt'
+               organization is line sequential
+               file status is fs.
+           select o-appraisal-file
+               assign to 'appraisal-report.txt'
+               organization is line sequential
+               file status is fs-app.
+
+       data division.
+       file section.
+       fd i-archive-file.
+       01 archive-record.
+           02 arch-year pic 9999.
+           02 arch-month pic 99.
+           02 arch-staff-number pic 9999.
+           02 arch-no-days-absent pic 999.
+           02 arch-fifteen-period pic 999.
+           02 arch-overtime-work-hour pic 999.
+           02 arch-r-1 pic xx.
+
+       fd i-employees-file.
+       01 staff-rec.
+           02 staff-number pic x(4).
+           02 last-name pic x(10).
+           02 first-name pic x(20).
+           02 gender pic x(1).
+           02 date-of-birth pic x(10).
+           02 hiring-date pic x(10).
+           02 department pic x(3).
+           02 monthly-salary pic x(6).
+
+       fd o-appraisal-file.
+       01 appraisal-record pic x(80).
+
+       working-storage section.
+       01 fs-arc pic 99.
+       01 fs pic 99.
+       01 fs-app pic 99.
+
+       01 ws-target-year pic x(4).
+      *used to test whether ws-target-year is all-digits before
+      *trusting it as a number, same check-by-moving-to-a-numeric-
+      *field idea empmaint.cob uses for its own console input.
+       01 ws-numeric-test pic 9(4).
+       01 ws-valid pic x value 'Y'.
+
+      *one accumulator row per staff number seen in the target year -
+      *monthly-archive.txt holds up to twelve rows a year per
+      *employee (one per month rolled over), so they are summed here
+      *before the report is written. same load-into-a-table shape
+      *atd.cob uses for dept-control.txt and the employee roster.
+       01 ws-appraisal-table.
+           02 ws-appr-count pic 9(4) value 0.
+           02 ws-appr-entries occurs 999 times
+               indexed by appr-idx.
+               03 ws-appr-staff-number pic x(4).
+               03 ws-appr-no-days-absent pic 9(5) value 0.
+               03 ws-appr-fifteen-period pic 9(5) value 0.
+               03 ws-appr-overtime-work-hour pic 9(5) value 0.
+       01 ws-found-appr-idx pic 9(4) value 0.
+
+       01 ws-mon-staff-number pic x(4).
+
+       01 ws-employees.
+           02 ws-staff-number pic x(4).
+           02 ws-last-name pic x(10).
+           02 ws-first-name pic x(20).
+
+       01 ws-rating pic x(18).
+
+       01 constant-text-1 pic x(25)
+           value "Annual Appraisal Report\r".
+       01 header-year.
+           02 constant-text-1-1 pic x(6) value "Year: ".
+           02 rh-year pic x(4).
+           02 filler pic xx value '\r'.
+       01 constant-text-2.
+           02 constant-text-2-1 pic x(13) value "Staff-ID Name".
+           02 constant-text-2-2 pic x(21) value spaces.
+           02 constant-text-2-3 pic x(11) value "Absent Late".
+           02 constant-text-2-4 pic x(16)
+               value " OT   Rating\r".
+
+       01 appraisal-detail-line.
+           02 ad-staff-number pic x(4).
+           02 filler pic x(1) value space.
+           02 ad-last-name pic x(10).
+           02 filler pic x(1) value space.
+           02 ad-first-name pic x(14).
+           02 filler pic x(1) value space.
+           02 ad-absent pic zzz9.
+           02 filler pic x(1) value space.
+           02 ad-late pic zzz9.
+           02 filler pic x(1) value space.
+           02 ad-overtime pic zzz9.
+           02 filler pic x(1) value space.
+           02 ad-rating pic x(18).
+           02 filler pic xx value '\r'.
+
+       procedure division.
+       main-paragraph.
+           perform prompt-for-year.
+           if ws-valid is equal to 'Y' then
+               perform load-archive-totals-for-year
+               perform write-appraisal-report
+           end-if.
+           stop run.
+
+       prompt-for-year.
+           display "Year to report (YYYY): " with no advancing
+           accept ws-target-year from console.
+           move ws-target-year to ws-numeric-test
+           if ws-numeric-test is not numeric then
+               display "Year must be numeric."
+               move 'N' to ws-valid
+           end-if.
+
+      *one pass over monthly-archive.txt - every row for the target
+      *year is folded into that staff number's running total in
+      *ws-appraisal-table. monthly-archive.txt is an append-only
+      *history across every year atd.cob has ever rolled a month out
+      *of, not just the target year, so the year check is what keeps
+      *other years out of the total.
+       load-archive-totals-for-year.
+           move 0 to ws-appr-count
+           open input i-archive-file
+           perform read-next-archive-record
+           perform until fs-arc is not equal to 00
+               move arch-year to ws-numeric-test
+               if ws-numeric-test is equal to ws-target-year then
+                   perform find-or-add-appraisal-entry
+                   add arch-no-days-absent
+                       to ws-appr-no-days-absent(ws-found-appr-idx)
+                   add arch-fifteen-period
+                       to ws-appr-fifteen-period(ws-found-appr-idx)
+                   add arch-overtime-work-hour
+                       to ws-appr-overtime-work-hour(ws-found-appr-idx)
+               end-if
+               perform read-next-archive-record
+           end-perform
+           close i-archive-file.
+
+       read-next-archive-record.
+           read i-archive-file into archive-record
+               at end move 99 to fs-arc
+           end-read.
+
+       find-or-add-appraisal-entry.
+           move 0 to ws-found-appr-idx
+           move arch-staff-number to ws-mon-staff-number
+           perform varying appr-idx from 1 by 1
+               until appr-idx > ws-appr-count
+               if ws-appr-staff-number(appr-idx)
+               is equal to ws-mon-staff-number then
+                   move appr-idx to ws-found-appr-idx
+               end-if
+           end-perform
+           if ws-found-appr-idx is equal to 0
+           and ws-appr-count < 999 then
+               add 1 to ws-appr-count
+               move ws-mon-staff-number
+                   to ws-appr-staff-number(ws-appr-count)
+               move 0 to ws-appr-no-days-absent(ws-appr-count)
+               move 0 to ws-appr-fifteen-period(ws-appr-count)
+               move 0 to ws-appr-overtime-work-hour(ws-appr-count)
+               move ws-appr-count to ws-found-appr-idx
+           end-if.
+
+      *one line per employee on employees.txt, in the same staff-
+      *number order atd.cob and payroll.cob already rely on - an
+      *employee with no archived months this year still gets a row,
+      *rated on zero totals, instead of silently dropping out of the
+      *report.
+       write-appraisal-report.
+           move ws-target-year to rh-year
+           open output o-appraisal-file
+           write appraisal-record from constant-text-1
+           write appraisal-record from header-year
+           write appraisal-record from constant-text-2
+           open input i-employees-file
+           perform read-next-employee
+           perform until fs is not equal to 00
+               perform lookup-appraisal-entry
+               perform compute-appraisal-rating
+               perform write-appraisal-detail
+               perform read-next-employee
+           end-perform
+           close i-employees-file
+           close o-appraisal-file.
+
+       read-next-employee.
+           read i-employees-file into staff-rec
+               at end move 99 to fs
+           end-read
+           if fs is equal to 00 then
+               move staff-number to ws-staff-number
+               move last-name to ws-last-name
+               move first-name to ws-first-name
+           end-if.
+
+       lookup-appraisal-entry.
+           move 0 to ws-found-appr-idx
+           perform varying appr-idx from 1 by 1
+               until appr-idx > ws-appr-count
+               if ws-appr-staff-number(appr-idx)
+               is equal to ws-staff-number then
+                   move appr-idx to ws-found-appr-idx
+               end-if
+           end-perform.
+
+      *a simple, easy to explain appraisal rule - the actual
+      *thresholds are this shop's own call, since HR has not
+      *published a formal cutoff: rate on days absent across the
+      *year first, then on the late-arrival quarter-hour count,
+      *worst category wins. an employee with no
+      *archived months this year (ws-found-appr-idx still 0) is
+      *reported separately instead of guessed at.
+       compute-appraisal-rating.
+           if ws-found-appr-idx is equal to 0 then
+               move "NO DATA" to ws-rating
+           else
+               if ws-appr-no-days-absent(ws-found-appr-idx) > 010
+               or ws-appr-fifteen-period(ws-found-appr-idx) > 020 then
+                   move "NEEDS IMPROVEMENT" to ws-rating
+               else
+                   if ws-appr-no-days-absent(ws-found-appr-idx) > 003
+                   or ws-appr-fifteen-period(ws-found-appr-idx) > 005
+                       then
+                       move "SATISFACTORY" to ws-rating
+                   else
+                       move "EXCELLENT" to ws-rating
+                   end-if
+               end-if
+           end-if.
+
+       write-appraisal-detail.
+           move ws-staff-number to ad-staff-number
+           move ws-last-name to ad-last-name
+           move ws-first-name to ad-first-name
+           move ws-rating to ad-rating
+           if ws-found-appr-idx is equal to 0 then
+               move 0 to ad-absent
+               move 0 to ad-late
+               move 0 to ad-overtime
+           else
+               move ws-appr-no-days-absent(ws-found-appr-idx)
+                   to ad-absent
+               move ws-appr-fifteen-period(ws-found-appr-idx)
+                   to ad-late
+               move ws-appr-overtime-work-hour(ws-found-appr-idx)
+                   to ad-overtime
+           end-if
+           write appraisal-record from appraisal-detail-line.
+
+       end program yearend.
